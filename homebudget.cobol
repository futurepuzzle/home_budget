@@ -1,18 +1,195 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUDGET.
        AUTHOR. SPEAKER
-      *for figuring out a budget. currently limited to max. 2 earners
+      *for figuring out a budget. supports up to 9 wage earners.
+      *modification history:
+      *  keeps a month's numbers in BUDGET-HISTORY instead of just
+      *  DISPLAYing them and losing them - keyed by year-month
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUDGET-HISTORY-FILE ASSIGN TO "BUDGHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-YR-MON
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT BUDGET-TRANS-FILE ASSIGN TO "BUDGTRNS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT BUDGET-REPORT-FILE ASSIGN TO "BUDGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT BUDGET-CHECKPOINT-FILE ASSIGN TO "BUDGCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT BUDGET-GOAL-FILE ASSIGN TO "BUDGGOAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GOAL-STATUS.
+           SELECT BUDGET-CSV-FILE ASSIGN TO "BUDGCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BUDGET-HISTORY-FILE.
+       01  HIST-RECORD.
+           05 HIST-YR-MON      PIC 9(6).
+           05 HIST-HSEHLD      PIC 9999.
+           05 HIST-COSTS       PIC 9999V99.
+           05 HIST-FDTOTAL     PIC 999V99.
+           05 HIST-MAINCOSTS   PIC 9999V99.
+           05 HIST-MISCCSTS    PIC 999V9.
+           05 HIST-PETCOSTS    PIC 999V99.
+           05 HIST-SVINGS      PIC 999.
+           05 HIST-LEFTOVER    PIC S999V999.
+           05 HIST-GOAL-BALANCE PIC 9(6)V99.
+
+      *batch input - one fixed-format record per month, same fields
+      *as gathered interactively in 0100/0200/0250
+       FD  BUDGET-TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TRANS-YR-MON        PIC 9(6).
+           05 TRANS-USER1         PIC A(20).
+           05 TRANS-NUMEARNERS    PIC 9.
+           05 TRANS-EARNER OCCURS 9 TIMES.
+               10 TRANS-EARNER-NAME PIC A(20).
+               10 TRANS-EARNER-AMT  PIC 9999.
+           05 TRANS-RENT          PIC 9999.
+           05 TRANS-PHONE         PIC 9999.
+           05 TRANS-PWR           PIC 9999.
+           05 TRANS-INTNET        PIC 9999.
+           05 TRANS-FDWK1         PIC 9999V9.
+           05 TRANS-FDWK2         PIC 9999V9.
+           05 TRANS-FDWK3         PIC 9999V9.
+           05 TRANS-FDWK4         PIC 9999V9.
+           05 TRANS-SVINGS        PIC 999.
+           05 TRANS-INSRNCE       PIC 999.
+           05 TRANS-CAR           PIC X.
+           05 TRANS-PLTES         PIC 999.
+           05 TRANS-GAS           PIC 999.
+           05 TRANS-CLOTH         PIC 999.
+           05 TRANS-HAIR          PIC 999.
+           05 TRANS-CNSME         PIC 999V9.
+           05 TRANS-DNTL          PIC 999V9.
+           05 TRANS-MEDS          PIC 999V9.
+           05 TRANS-OHEAL         PIC 999V9.
+           05 TRANS-ENTRTIN       PIC 999.
+           05 TRANS-PETS          PIC 9.
+           05 TRANS-PETFOOD       PIC 99V99.
+           05 TRANS-GROOMING      PIC 99V99.
+           05 TRANS-VET           PIC 99V99.
+           05 TRANS-TRAINING      PIC 999V9.
+           05 TRANS-BUD-FDTOTAL   PIC 999V99.
+           05 TRANS-BUD-MAINCOSTS PIC 9999V99.
+           05 TRANS-BUD-MISCCSTS  PIC 999V9.
+           05 TRANS-BUD-PETCOSTS  PIC 999V99.
+           05 TRANS-NUMDEBTS      PIC 9.
+           05 TRANS-DEBT OCCURS 5 TIMES.
+               10 TRANS-DEBT-NAME   PIC A(20).
+               10 TRANS-DEBT-BAL    PIC 9999V99.
+               10 TRANS-DEBT-MINPMT PIC 9999V99.
+               10 TRANS-DEBT-RATE   PIC 99V99.
+           05 TRANS-BUD-DEBTPMT   PIC 9999V99.
+
+      *batch output - 0300/0400's figures, one line per month, instead
+      *of DISPLAY
+       FD  BUDGET-REPORT-FILE.
+       01  REPORT-RECORD PIC X(132).
+
+      *mid-session checkpoint - what's been gathered so far in
+      *0100/0200, so a dropped interactive session can pick back up
+      *instead of starting over at "Who are you?"
+       FD  BUDGET-CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-STAGE        PIC 9.
+           05 CKPT-USER1        PIC A(20).
+           05 CKPT-YR-MON       PIC 9(6).
+           05 CKPT-NUMEARNERS   PIC 9.
+           05 CKPT-EARNER OCCURS 9 TIMES.
+               10 CKPT-EARNER-NAME PIC A(20).
+               10 CKPT-EARNER-AMT  PIC 9999.
+           05 CKPT-RENT         PIC 9999.
+           05 CKPT-PHONE        PIC 9999.
+           05 CKPT-PWR          PIC 9999.
+           05 CKPT-INTNET       PIC 9999.
+           05 CKPT-FDWK1        PIC 9999V9.
+           05 CKPT-FDWK2        PIC 9999V9.
+           05 CKPT-FDWK3        PIC 9999V9.
+           05 CKPT-FDWK4        PIC 9999V9.
+           05 CKPT-SVINGS       PIC 999.
+           05 CKPT-INSRNCE      PIC 999.
+           05 CKPT-CAR          PIC X.
+           05 CKPT-PLTES        PIC 999.
+           05 CKPT-GAS          PIC 999.
+           05 CKPT-CLOTH        PIC 999.
+           05 CKPT-HAIR         PIC 999.
+           05 CKPT-CNSME        PIC 999V9.
+           05 CKPT-DNTL         PIC 999V9.
+           05 CKPT-MEDS         PIC 999V9.
+           05 CKPT-OHEAL        PIC 999V9.
+           05 CKPT-ENTRTIN      PIC 999.
+           05 CKPT-PETS         PIC 9.
+           05 CKPT-PETFOOD      PIC 99V99.
+           05 CKPT-GROOMING     PIC 99V99.
+           05 CKPT-VET          PIC 99V99.
+           05 CKPT-TRAINING     PIC 999V9.
+           05 CKPT-NUMDEBTS     PIC 9.
+           05 CKPT-DEBT OCCURS 5 TIMES.
+               10 CKPT-DEBT-NAME   PIC A(20).
+               10 CKPT-DEBT-BAL    PIC 9999V99.
+               10 CKPT-DEBT-MINPMT PIC 9999V99.
+               10 CKPT-DEBT-RATE   PIC 99V99.
+
+      *running savings-goal balance and the one-time target it's
+      *tracked against, carried forward across months
+       FD  BUDGET-GOAL-FILE.
+       01  GOAL-RECORD.
+           05 GOAL-SET      PIC X.
+              88 GOAL-IS-SET VALUE 'Y'.
+           05 GOAL-TARGET   PIC 9(6)V99.
+           05 GOAL-BALANCE  PIC 9(6)V99.
+
+      *one CSV line per month, for pulling the breakdown into a
+      *spreadsheet
+       FD  BUDGET-CSV-FILE.
+       01  CSV-RECORD PIC X(132).
+
       *BLANK FOR NOW.
        WORKING-STORAGE SECTION.
+       01 WS-HIST-STATUS   PIC XX.
+       01 WS-TRANS-STATUS  PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-CKPT-STATUS   PIC XX.
+       01 WS-GOAL-STATUS   PIC XX.
+       01 WS-CSV-STATUS    PIC XX.
+       01 WS-CSV-ANS       PIC X.
+       01 WS-RESUME-STAGE  PIC 9 VALUE 0.
+       01 WS-RESUME-ANS    PIC X.
+       01 WS-TRANS-EOF     PIC X VALUE 'N'.
+          88 WS-END-OF-TRANS VALUE 'Y'.
+       01 WS-CMD-LINE      PIC X(20).
+       01 WS-BATCH-MODE    PIC X VALUE 'N'.
+          88 WS-IS-BATCH VALUE 'Y'.
+       01 BUDGET-YR-MON  PIC 9(6).
        01 USER1 PIC A(20).
-       01 USER2 PIC A(20).
        01 NUMEARNERS PIC 9.
-       01 EARNER-1 PIC 9999.
-       01 EARNER-2 PIC 9999.
+       01 EARNER-TABLE.
+           05 EARNER-ENTRY OCCURS 1 TO 9 TIMES
+               DEPENDING ON NUMEARNERS
+               INDEXED BY EARNER-IDX.
+               10 EARNER-NAME PIC A(20).
+               10 EARNER-AMT  PIC 9999.
+       01 WS-EARNER-SUB PIC 9.
+       01 WS-EDIT-BUFFER PIC X(9).
+       01 WS-EDIT-NUMVAL PIC 9(6)V99.
+       01 WS-EDIT-MAXVAL PIC 9(6)V99.
+       01 WS-EDIT-SIGNEDVAL  PIC S9(6)V99.
+       01 WS-EDIT-MAXSCALED  PIC 9(8).
+       01 WS-EDIT-VALSCALED  PIC 9(8).
+       01 WS-EDIT-VALID  PIC X.
+          88 WS-EDIT-OK VALUE 'Y'.
+       01 WS-HSEHLD-ACCUM PIC 9(8).
        01 HSEHLD   PIC 9999.
        01 RENT     PIC 9999.
        01 PHONE    PIC 9999.
@@ -45,8 +222,279 @@
        01 MISCCSTS PIC 999V9.
        01 COSTS    PIC 9999V99.
        01 LEFTOVER PIC S999V999.
+      *edited picture so a negative LEFTOVER prints a real minus sign
+      *in STRING output instead of its raw DISPLAY-item overpunch byte
+       01 WS-LEFTOVER-EDIT PIC -999.999.
+      *what was budgeted per category, for variance vs actual
+       01 BUD-FDTOTAL   PIC 999V99.
+       01 BUD-MAINCOSTS PIC 9999V99.
+       01 BUD-MISCCSTS  PIC 999V9.
+       01 BUD-PETCOSTS  PIC 999V99.
+       01 BUD-DEBTPMT   PIC 9999V99.
+       01 BUD-COSTS     PIC 9999V99.
+       01 VAR-FDTOTAL   PIC S999V99.
+       01 VAR-MAINCOSTS PIC S9999V99.
+       01 VAR-MISCCSTS  PIC S999V9.
+       01 VAR-PETCOSTS  PIC S999V99.
+       01 VAR-DEBTPMT   PIC S9999V99.
+       01 VAR-COSTS     PIC S9999V99.
+      *edited pictures so the batch report/CSV STRINGs below print a
+      *real decimal point instead of the raw unedited digit string
+      *STRING produces for a V9x field - one per field that's needed
+      *alongside another edited field in the same STRING statement
+       01 WS-FDTOTAL-EDIT       PIC 999.99.
+       01 WS-BUD-FDTOTAL-EDIT   PIC 999.99.
+       01 WS-MAINCOSTS-EDIT     PIC 9999.99.
+       01 WS-BUD-MAINCOSTS-EDIT PIC 9999.99.
+       01 WS-MISCCSTS-EDIT      PIC 999.9.
+       01 WS-BUD-MISCCSTS-EDIT  PIC 999.9.
+       01 WS-PETCOSTS-EDIT      PIC 999.99.
+       01 WS-BUD-PETCOSTS-EDIT  PIC 999.99.
+       01 WS-DEBTPMT-EDIT       PIC 9999.99.
+       01 WS-BUD-DEBTPMT-EDIT   PIC 9999.99.
+       01 WS-COSTS-EDIT         PIC 9999.99.
+       01 WS-BUD-COSTS-EDIT     PIC 9999.99.
+       01 WS-GOAL-BALANCE-EDIT  PIC 9(6).99.
+       01 WS-GOAL-TARGET-EDIT   PIC 9(6).99.
+      *loans/credit cards, rolled into COSTS as DEBTPMT
+       01 WS-HAS-DEBT  PIC X.
+       01 NUMDEBTS     PIC 9.
+       01 DEBT-TABLE.
+           05 DEBT-ENTRY OCCURS 1 TO 5 TIMES
+               DEPENDING ON NUMDEBTS
+               INDEXED BY DEBT-IDX.
+               10 DEBT-NAME   PIC A(20).
+               10 DEBT-BAL    PIC 9999V99.
+               10 DEBT-MINPMT PIC 9999V99.
+               10 DEBT-RATE   PIC 99V99.
+       01 WS-DEBT-SUB       PIC 9.
+       01 WS-DEBTPMT-ACCUM  PIC 9(8)V99.
+       01 DEBTPMT           PIC 9999V99.
+       01 WS-DEBT-MONRATE   USAGE COMP-2.
+       01 WS-DEBT-NUMER     USAGE COMP-2.
+       01 WS-DEBT-DENOM     USAGE COMP-2.
+       01 WS-DEBT-MONTHS    USAGE COMP-2.
+       01 WS-DEBT-MONTHS-OUT PIC 9(4).
 
        PROCEDURE DIVISION.
+           0000-MAIN-LOGIC.
+               ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+               IF WS-CMD-LINE(1:5) = "BATCH"
+                   MOVE 'Y' TO WS-BATCH-MODE
+               END-IF.
+               IF WS-IS-BATCH
+                   PERFORM 0500-BATCH-ENTRY
+               ELSE
+                   PERFORM 0050-CHECK-CHECKPOINT
+                   IF WS-RESUME-STAGE < 1
+                       PERFORM 0100-START-HERE
+                   END-IF
+                   PERFORM 0110-SAVE-CHECKPOINT-1
+                   IF WS-RESUME-STAGE < 2
+                       PERFORM 0200-MONTHLY-COSTS
+                   END-IF
+                   PERFORM 0210-SAVE-CHECKPOINT-2
+                   IF WS-RESUME-STAGE < 3
+                       PERFORM 0202-MONTHLY-COSTS-CONT
+                   END-IF
+                   PERFORM 0220-SAVE-CHECKPOINT-3
+                   PERFORM 0250-BUDGETED-COSTS
+                   PERFORM 0300-BREAKDOWN
+                   PERFORM 0400-LEFT
+                   PERFORM 0415-CLEAR-CHECKPOINT
+               END-IF.
+               STOP RUN.
+
+      *sees if a prior interactive run got interrupted partway through
+      *and offers to pick back up instead of asking everything again
+           0050-CHECK-CHECKPOINT.
+               MOVE 0 TO WS-RESUME-STAGE.
+               OPEN INPUT BUDGET-CHECKPOINT-FILE.
+               IF WS-CKPT-STATUS = "00"
+                   READ BUDGET-CHECKPOINT-FILE
+                       AT END
+                           MOVE 0 TO CKPT-STAGE
+                   END-READ
+                   CLOSE BUDGET-CHECKPOINT-FILE
+                   IF CKPT-STAGE > 0
+                       DISPLAY "Looks like there's an unfinished "
+                           "budget session from last time."
+                       DISPLAY "Resume where you left off? (y/n)"
+                       ACCEPT WS-RESUME-ANS
+                       IF WS-RESUME-ANS = "y"
+                           PERFORM 0055-LOAD-CHECKPOINT
+                           MOVE CKPT-STAGE TO WS-RESUME-STAGE
+                       END-IF
+                   END-IF
+               END-IF.
+
+           0055-LOAD-CHECKPOINT.
+               MOVE CKPT-USER1      TO USER1.
+               MOVE CKPT-YR-MON     TO BUDGET-YR-MON.
+               MOVE CKPT-NUMEARNERS TO NUMEARNERS.
+               IF NUMEARNERS < 1
+                   MOVE 1 TO NUMEARNERS
+               END-IF.
+               PERFORM VARYING WS-EARNER-SUB FROM 1 BY 1
+                       UNTIL WS-EARNER-SUB > NUMEARNERS
+                   MOVE CKPT-EARNER-NAME(WS-EARNER-SUB)
+                       TO EARNER-NAME(WS-EARNER-SUB)
+                   MOVE CKPT-EARNER-AMT(WS-EARNER-SUB)
+                       TO EARNER-AMT(WS-EARNER-SUB)
+               END-PERFORM.
+               MOVE 0 TO WS-HSEHLD-ACCUM.
+               PERFORM VARYING WS-EARNER-SUB FROM 1 BY 1
+                       UNTIL WS-EARNER-SUB > NUMEARNERS
+                   ADD EARNER-AMT(WS-EARNER-SUB) TO WS-HSEHLD-ACCUM
+               END-PERFORM.
+               IF WS-HSEHLD-ACCUM > 9999
+                   DISPLAY "Warning: combined household income ",
+                       WS-HSEHLD-ACCUM, " is too big to fit - "
+                       "capping at 9999"
+                   MOVE 9999 TO HSEHLD
+               ELSE
+                   MOVE WS-HSEHLD-ACCUM TO HSEHLD
+               END-IF.
+               IF CKPT-STAGE > 1
+                   MOVE CKPT-RENT     TO RENT
+                   MOVE CKPT-PHONE    TO PHONE
+                   MOVE CKPT-PWR      TO PWR
+                   MOVE CKPT-INTNET   TO INTNET
+                   MOVE CKPT-FDWK1    TO FDWK1
+                   MOVE CKPT-FDWK2    TO FDWK2
+                   MOVE CKPT-FDWK3    TO FDWK3
+                   MOVE CKPT-FDWK4    TO FDWK4
+               END-IF.
+               IF CKPT-STAGE > 2
+                   MOVE CKPT-SVINGS   TO SVINGS
+                   MOVE CKPT-INSRNCE  TO INSRNCE
+                   MOVE CKPT-CAR      TO CAR
+                   MOVE CKPT-PLTES    TO PLTES
+                   MOVE CKPT-GAS      TO GAS
+                   MOVE CKPT-CLOTH    TO CLOTH
+                   MOVE CKPT-HAIR     TO HAIR
+                   MOVE CKPT-CNSME    TO CNSME
+                   MOVE CKPT-DNTL     TO DNTL
+                   MOVE CKPT-MEDS     TO MEDS
+                   MOVE CKPT-OHEAL    TO OHEAL
+                   MOVE CKPT-ENTRTIN  TO ENTRTIN
+                   MOVE CKPT-PETS     TO PETS
+                   MOVE CKPT-PETFOOD  TO PETFOOD
+                   MOVE CKPT-GROOMING TO GROOMING
+                   MOVE CKPT-VET      TO VET
+                   MOVE CKPT-TRAINING TO TRAINING
+                   MOVE CKPT-NUMDEBTS TO NUMDEBTS
+                   IF NUMDEBTS < 1
+                       MOVE 1 TO NUMDEBTS
+                   END-IF
+                   IF NUMDEBTS > 5
+                       MOVE 5 TO NUMDEBTS
+                   END-IF
+                   PERFORM VARYING WS-DEBT-SUB FROM 1 BY 1
+                           UNTIL WS-DEBT-SUB > NUMDEBTS
+                       MOVE CKPT-DEBT-NAME(WS-DEBT-SUB)
+                           TO DEBT-NAME(WS-DEBT-SUB)
+                       MOVE CKPT-DEBT-BAL(WS-DEBT-SUB)
+                           TO DEBT-BAL(WS-DEBT-SUB)
+                       MOVE CKPT-DEBT-MINPMT(WS-DEBT-SUB)
+                           TO DEBT-MINPMT(WS-DEBT-SUB)
+                       MOVE CKPT-DEBT-RATE(WS-DEBT-SUB)
+                           TO DEBT-RATE(WS-DEBT-SUB)
+                   END-PERFORM
+                   MOVE 0 TO DEBTPMT
+                   PERFORM VARYING WS-DEBT-SUB FROM 1 BY 1
+                           UNTIL WS-DEBT-SUB > NUMDEBTS
+                       ADD DEBT-MINPMT(WS-DEBT-SUB) TO DEBTPMT
+                   END-PERFORM
+               END-IF.
+
+           0110-SAVE-CHECKPOINT-1.
+               MOVE 1 TO CKPT-STAGE.
+               PERFORM 0060-POPULATE-CHECKPOINT.
+               PERFORM 0065-WRITE-CHECKPOINT.
+
+      *stage 2 - just the food-week figures gathered so far, so a
+      *drop partway through 0200 doesn't lose that block too
+           0210-SAVE-CHECKPOINT-2.
+               MOVE 2 TO CKPT-STAGE.
+               PERFORM 0060-POPULATE-CHECKPOINT.
+               PERFORM 0065-WRITE-CHECKPOINT.
+
+           0220-SAVE-CHECKPOINT-3.
+               MOVE 3 TO CKPT-STAGE.
+               PERFORM 0060-POPULATE-CHECKPOINT.
+               PERFORM 0065-WRITE-CHECKPOINT.
+
+           0060-POPULATE-CHECKPOINT.
+               MOVE USER1         TO CKPT-USER1.
+               MOVE BUDGET-YR-MON TO CKPT-YR-MON.
+               MOVE NUMEARNERS    TO CKPT-NUMEARNERS.
+               PERFORM VARYING WS-EARNER-SUB FROM 1 BY 1
+                       UNTIL WS-EARNER-SUB > NUMEARNERS
+                   MOVE EARNER-NAME(WS-EARNER-SUB)
+                       TO CKPT-EARNER-NAME(WS-EARNER-SUB)
+                   MOVE EARNER-AMT(WS-EARNER-SUB)
+                       TO CKPT-EARNER-AMT(WS-EARNER-SUB)
+               END-PERFORM.
+               MOVE RENT      TO CKPT-RENT.
+               MOVE PHONE     TO CKPT-PHONE.
+               MOVE PWR       TO CKPT-PWR.
+               MOVE INTNET    TO CKPT-INTNET.
+               MOVE FDWK1     TO CKPT-FDWK1.
+               MOVE FDWK2     TO CKPT-FDWK2.
+               MOVE FDWK3     TO CKPT-FDWK3.
+               MOVE FDWK4     TO CKPT-FDWK4.
+               MOVE SVINGS    TO CKPT-SVINGS.
+               MOVE INSRNCE   TO CKPT-INSRNCE.
+               MOVE CAR       TO CKPT-CAR.
+               MOVE PLTES     TO CKPT-PLTES.
+               MOVE GAS       TO CKPT-GAS.
+               MOVE CLOTH     TO CKPT-CLOTH.
+               MOVE HAIR      TO CKPT-HAIR.
+               MOVE CNSME     TO CKPT-CNSME.
+               MOVE DNTL      TO CKPT-DNTL.
+               MOVE MEDS      TO CKPT-MEDS.
+               MOVE OHEAL     TO CKPT-OHEAL.
+               MOVE ENTRTIN   TO CKPT-ENTRTIN.
+               MOVE PETS      TO CKPT-PETS.
+               MOVE PETFOOD   TO CKPT-PETFOOD.
+               MOVE GROOMING  TO CKPT-GROOMING.
+               MOVE VET       TO CKPT-VET.
+               MOVE TRAINING  TO CKPT-TRAINING.
+               MOVE NUMDEBTS  TO CKPT-NUMDEBTS.
+               PERFORM VARYING WS-DEBT-SUB FROM 1 BY 1
+                       UNTIL WS-DEBT-SUB > NUMDEBTS
+                   MOVE DEBT-NAME(WS-DEBT-SUB)
+                       TO CKPT-DEBT-NAME(WS-DEBT-SUB)
+                   MOVE DEBT-BAL(WS-DEBT-SUB)
+                       TO CKPT-DEBT-BAL(WS-DEBT-SUB)
+                   MOVE DEBT-MINPMT(WS-DEBT-SUB)
+                       TO CKPT-DEBT-MINPMT(WS-DEBT-SUB)
+                   MOVE DEBT-RATE(WS-DEBT-SUB)
+                       TO CKPT-DEBT-RATE(WS-DEBT-SUB)
+               END-PERFORM.
+
+           0065-WRITE-CHECKPOINT.
+               OPEN OUTPUT BUDGET-CHECKPOINT-FILE.
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "Could not save checkpoint, status "
+                       WS-CKPT-STATUS
+               ELSE
+                   WRITE CKPT-RECORD
+                   CLOSE BUDGET-CHECKPOINT-FILE
+               END-IF.
+
+      *the session finished normally, so there's nothing left to
+      *resume - blank the checkpoint out
+           0415-CLEAR-CHECKPOINT.
+               OPEN OUTPUT BUDGET-CHECKPOINT-FILE.
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "Could not clear checkpoint, status "
+                       WS-CKPT-STATUS
+               ELSE
+                   CLOSE BUDGET-CHECKPOINT-FILE
+               END-IF.
+
            0100-START-HERE.
                DISPLAY "Alright, let's make a monthly budget.".
                DISPLAY "This will be based on your entire "
@@ -54,116 +502,719 @@
                DISPLAY "Who are you?".
                ACCEPT USER1.
                DISPLAY "OK ", USER1.
+               DISPLAY "What month is this budget for? (YYYYMM)".
+               MOVE 999999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO BUDGET-YR-MON.
                DISPLAY "How many wage earners in your household?".
-               ACCEPT NUMEARNERS.
-               IF NUMEARNERS < 2
-                   DISPLAY "How much do you earn ", USER1 "?"
-      *            DISPLAY " ?"
-                   ACCEPT EARNER-1
-               ELSE  
-                   DISPLAY "who is the other earner?"
-                   ACCEPT USER2
-                   DISPLAY "So you earn?"
-                   ACCEPT EARNER-1
-                   DISPLAY "And ", USER2 "earns?"
-      *            DISPLAY " earns?"
-                   ACCEPT EARNER-2
-               END-IF.
-               COMPUTE HSEHLD = EARNER-1 + EARNER-2.
+               MOVE 9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO NUMEARNERS.
+               IF NUMEARNERS < 1
+                   MOVE 1 TO NUMEARNERS
+               END-IF.
+               MOVE USER1 TO EARNER-NAME(1).
+               DISPLAY "How much do you earn ", USER1 "?".
+               MOVE 9999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO EARNER-AMT(1).
+               PERFORM VARYING WS-EARNER-SUB FROM 2 BY 1
+                       UNTIL WS-EARNER-SUB > NUMEARNERS
+                   DISPLAY "Who is earner ", WS-EARNER-SUB, "?"
+                   ACCEPT EARNER-NAME(WS-EARNER-SUB)
+                   DISPLAY "And how much does ",
+                       EARNER-NAME(WS-EARNER-SUB), " earn?"
+                   MOVE 9999 TO WS-EDIT-MAXVAL
+                   PERFORM 0205-VALIDATE-ENTRY
+                   MOVE WS-EDIT-NUMVAL TO EARNER-AMT(WS-EARNER-SUB)
+               END-PERFORM.
+               MOVE 0 TO WS-HSEHLD-ACCUM.
+               PERFORM VARYING WS-EARNER-SUB FROM 1 BY 1
+                       UNTIL WS-EARNER-SUB > NUMEARNERS
+                   ADD EARNER-AMT(WS-EARNER-SUB) TO WS-HSEHLD-ACCUM
+               END-PERFORM.
+               IF WS-HSEHLD-ACCUM > 9999
+                   DISPLAY "Warning: combined household income ",
+                       WS-HSEHLD-ACCUM, " is too big to fit - "
+                       "capping at 9999"
+                   MOVE 9999 TO HSEHLD
+               ELSE
+                   MOVE WS-HSEHLD-ACCUM TO HSEHLD
+               END-IF.
                DISPLAY "OK, so your household income is: ", HSEHLD "$".
 
       *Monthly costs. 
            0200-MONTHLY-COSTS.
                DISPLAY "now, let's figure out the monthly costs.".
                DISPLAY "First, how much is the rent/mortgage payment?".
-               ACCEPT RENT.
+               MOVE 9999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO RENT.
                DISPLAY "Okay, what is your phone bill?".
-               ACCEPT PHONE.
+               MOVE 9999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO PHONE.
                DISPLAY "Alright, so how much is power?".
-               ACCEPT PWR.
+               MOVE 9999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO PWR.
                DISPLAY "And internet?".
-               ACCEPT INTNET.
+               MOVE 9999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO INTNET.
                DISPLAY "Now give me how much food is each week.".
-               ACCEPT FDWK1.
-               ACCEPT FDWK2.
-               ACCEPT FDWK3.
-               ACCEPT FDWK4.
+               MOVE 9999.9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO FDWK1.
+               MOVE 9999.9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO FDWK2.
+               MOVE 9999.9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO FDWK3.
+               MOVE 9999.9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO FDWK4.
+
+      *rest of the monthly costs, split into its own paragraph so a
+      *checkpoint can be saved right after the food weeks above
+           0202-MONTHLY-COSTS-CONT.
                DISPLAY "How much do you plan to save this month?".
-               ACCEPT SVINGS.
+               MOVE 999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO SVINGS.
                DISPLAY "How much is your monthly insurance cost?".
-               ACCEPT INSRNCE.
+               MOVE 999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO INSRNCE.
                DISPLAY "Do you own a vehicle? (y/n)"
                ACCEPT CAR.
                IF CAR = "y"
                     DISPLAY "ok, how much are the plates per month?"
-                    ACCEPT PLTES
-               ELSE 
+                    MOVE 999 TO WS-EDIT-MAXVAL
+                    PERFORM 0205-VALIDATE-ENTRY
+                    MOVE WS-EDIT-NUMVAL TO PLTES
+               ELSE
                     DISPLAY "ok then, we'll skip that"
                END-IF.
                DISPLAY "How much was gas/transportation?".
-               ACCEPT GAS.
+               MOVE 999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO GAS.
                DISPLAY "And what about clothes?".
-               ACCEPT CLOTH.
+               MOVE 999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO CLOTH.
                DISPLAY "Any haircare costs?".
-               ACCEPT HAIR.
+               MOVE 999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO HAIR.
                DISPLAY "How much is spent on consumables".
-               ACCEPT CNSME.
+               MOVE 999.9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO CNSME.
                DISPLAY "Dental costs?".
-               ACCEPT DNTL.
+               MOVE 999.9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO DNTL.
                DISPLAY "What about medication?".
-               ACCEPT MEDS.
+               MOVE 999.9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO MEDS.
                DISPLAY "How much was spent on other health care?".
-               ACCEPT OHEAL.
+               MOVE 999.9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO OHEAL.
                DISPLAY "What are your fun (music/video stream, etc.)".
                DISPLAY "costs per month".
-               ACCEPT ENTRTIN.
+               MOVE 999 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO ENTRTIN.
                DISPLAY "how many pets do you have?".
-               ACCEPT PETS.
+               MOVE 9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO PETS.
                IF PETS > 0
                   DISPLAY "What are your pet food costs?"
-                  ACCEPT PETFOOD
+                  MOVE 99.99 TO WS-EDIT-MAXVAL
+                  PERFORM 0205-VALIDATE-ENTRY
+                  MOVE WS-EDIT-NUMVAL TO PETFOOD
                   DISPLAY "Okay, and grooming?"
-                  ACCEPT GROOMING 
+                  MOVE 99.99 TO WS-EDIT-MAXVAL
+                  PERFORM 0205-VALIDATE-ENTRY
+                  MOVE WS-EDIT-NUMVAL TO GROOMING
                   DISPLAY "Vet costs?"
-                  ACCEPT VET 
+                  MOVE 99.99 TO WS-EDIT-MAXVAL
+                  PERFORM 0205-VALIDATE-ENTRY
+                  MOVE WS-EDIT-NUMVAL TO VET
                   DISPLAY "and what about training fees?"
-                  ACCEPT TRAINING
-               ELSE 
+                  MOVE 999.9 TO WS-EDIT-MAXVAL
+                  PERFORM 0205-VALIDATE-ENTRY
+                  MOVE WS-EDIT-NUMVAL TO TRAINING
+               ELSE
                    DISPLAY "Sounds good, we'll skip that then."
-               END-IF. 
+               END-IF.
+               DISPLAY "Any debt or loan payments (car loan, credit".
+               DISPLAY "card, student loan)? (y/n)".
+               ACCEPT WS-HAS-DEBT.
+               IF WS-HAS-DEBT = "y"
+                   DISPLAY "How many separate debts?"
+                   MOVE 5 TO WS-EDIT-MAXVAL
+                   PERFORM 0205-VALIDATE-ENTRY
+                   MOVE WS-EDIT-NUMVAL TO NUMDEBTS
+                   IF NUMDEBTS < 1
+                       MOVE 1 TO NUMDEBTS
+                   END-IF
+                   PERFORM VARYING WS-DEBT-SUB FROM 1 BY 1
+                           UNTIL WS-DEBT-SUB > NUMDEBTS
+                       DISPLAY "What's debt #", WS-DEBT-SUB,
+                           " called (car loan, visa, etc.)?"
+                       ACCEPT DEBT-NAME(WS-DEBT-SUB)
+                       DISPLAY "Current balance on ",
+                           DEBT-NAME(WS-DEBT-SUB), "?"
+                       MOVE 9999.99 TO WS-EDIT-MAXVAL
+                       PERFORM 0205-VALIDATE-ENTRY
+                       MOVE WS-EDIT-NUMVAL TO DEBT-BAL(WS-DEBT-SUB)
+                       DISPLAY "Minimum monthly payment?"
+                       MOVE 9999.99 TO WS-EDIT-MAXVAL
+                       PERFORM 0205-VALIDATE-ENTRY
+                       MOVE WS-EDIT-NUMVAL TO DEBT-MINPMT(WS-DEBT-SUB)
+                       DISPLAY "Interest rate (annual percent, "
+                           "e.g. 18.99)?"
+                       MOVE 99.99 TO WS-EDIT-MAXVAL
+                       PERFORM 0205-VALIDATE-ENTRY
+                       MOVE WS-EDIT-NUMVAL TO DEBT-RATE(WS-DEBT-SUB)
+                   END-PERFORM
+               ELSE
+                   MOVE 1 TO NUMDEBTS
+                   MOVE 0 TO DEBT-BAL(1)
+                   MOVE 0 TO DEBT-MINPMT(1)
+                   MOVE 0 TO DEBT-RATE(1)
+               END-IF.
+               MOVE 0 TO WS-DEBTPMT-ACCUM.
+               PERFORM VARYING WS-DEBT-SUB FROM 1 BY 1
+                       UNTIL WS-DEBT-SUB > NUMDEBTS
+                   ADD DEBT-MINPMT(WS-DEBT-SUB) TO WS-DEBTPMT-ACCUM
+               END-PERFORM.
+               IF WS-DEBTPMT-ACCUM > 9999.99
+                   DISPLAY "Warning: combined debt payments ",
+                       WS-DEBTPMT-ACCUM, " too big to fit - "
+                       "capping at 9999.99"
+                   MOVE 9999.99 TO DEBTPMT
+               ELSE
+                   MOVE WS-DEBTPMT-ACCUM TO DEBTPMT
+               END-IF.
+
+      *what did you plan to spend, so 0300-BREAKDOWN can show variance
+           0250-BUDGETED-COSTS.
+               DISPLAY "Now, what did you budget (plan to spend) for".
+               DISPLAY "each of those categories?".
+               DISPLAY "Budgeted food for the month?".
+               MOVE 999.99 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO BUD-FDTOTAL.
+               DISPLAY "Budgeted main costs (rent, insurance, power,".
+               DISPLAY "gas, meds, plates, other health, dental)?".
+               MOVE 9999.99 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO BUD-MAINCOSTS.
+               DISPLAY "Budgeted miscellaneous costs (clothes, fun,".
+               DISPLAY "haircare, phone, consumables)?".
+               MOVE 999.9 TO WS-EDIT-MAXVAL.
+               PERFORM 0205-VALIDATE-ENTRY.
+               MOVE WS-EDIT-NUMVAL TO BUD-MISCCSTS.
+               IF PETS > 0
+                   DISPLAY "Budgeted pet costs?"
+                   MOVE 999.99 TO WS-EDIT-MAXVAL
+                   PERFORM 0205-VALIDATE-ENTRY
+                   MOVE WS-EDIT-NUMVAL TO BUD-PETCOSTS
+               END-IF.
+               IF NUMDEBTS > 0 AND DEBTPMT > 0
+                   DISPLAY "Budgeted debt/loan payments?"
+                   MOVE 9999.99 TO WS-EDIT-MAXVAL
+                   PERFORM 0205-VALIDATE-ENTRY
+                   MOVE WS-EDIT-NUMVAL TO BUD-DEBTPMT
+               END-IF.
+               COMPUTE BUD-COSTS = BUD-FDTOTAL + BUD-MAINCOSTS +
+                   BUD-MISCCSTS + BUD-PETCOSTS + BUD-DEBTPMT + SVINGS.
+
+           0205-VALIDATE-ENTRY.
+               MOVE 'N' TO WS-EDIT-VALID.
+               PERFORM UNTIL WS-EDIT-OK
+                   ACCEPT WS-EDIT-BUFFER
+                   IF FUNCTION TEST-NUMVAL(WS-EDIT-BUFFER) NOT = 0
+                       DISPLAY "That's not a number, please try again:"
+                   ELSE
+                       COMPUTE WS-EDIT-SIGNEDVAL =
+                           FUNCTION NUMVAL(WS-EDIT-BUFFER)
+                       IF WS-EDIT-SIGNEDVAL < 0
+                           DISPLAY "That can't be negative, please "
+                               "try again:"
+                       ELSE
+                           MOVE WS-EDIT-SIGNEDVAL TO WS-EDIT-NUMVAL
+                           IF WS-EDIT-NUMVAL > WS-EDIT-MAXVAL
+                               DISPLAY "That's too big to fit (max is "
+                                   WS-EDIT-MAXVAL "), please try "
+                                   "again:"
+                           ELSE
+                               PERFORM 0206-CHECK-DECIMALS
+                               IF NOT WS-EDIT-OK
+                                   DISPLAY "That has more decimal "
+                                       "places than this field "
+                                       "allows, please try again:"
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+      *WS-EDIT-MAXVAL already carries the field's true max including
+      *its own decimal places (e.g. 99.99, not 99) - scaling it and
+      *the entered value by 100 and comparing trailing zero digits
+      *tells us how many decimal places the destination can actually
+      *hold, with no second parameter to keep in sync at every
+      *PERFORM 0205-VALIDATE-ENTRY call site
+           0206-CHECK-DECIMALS.
+               COMPUTE WS-EDIT-MAXSCALED = WS-EDIT-MAXVAL * 100.
+               COMPUTE WS-EDIT-VALSCALED = WS-EDIT-NUMVAL * 100.
+               IF FUNCTION MOD(WS-EDIT-MAXSCALED, 100) = 0
+                   IF FUNCTION MOD(WS-EDIT-VALSCALED, 100) = 0
+                       MOVE 'Y' TO WS-EDIT-VALID
+                   END-IF
+               ELSE
+                   IF FUNCTION MOD(WS-EDIT-MAXSCALED, 10) = 0
+                       IF FUNCTION MOD(WS-EDIT-VALSCALED, 10) = 0
+                           MOVE 'Y' TO WS-EDIT-VALID
+                       END-IF
+                   ELSE
+                       MOVE 'Y' TO WS-EDIT-VALID
+                   END-IF
+               END-IF.
       * breakdowns
            0300-BREAKDOWN.
                COMPUTE PETCOSTS = PETFOOD + GROOMING + VET + TRAINING.
-               DISPLAY "Alright, your total monthly costs are: ".
                    COMPUTE COSTS = (RENT + PHONE + PWR + INTNET)
                    + (FDWK1 + FDWK2 + FDWK3 + FDWK4) + (SVINGS) +
                    (INSRNCE + GAS + CLOTH) + (HAIR + ENTRTIN) +
-                   PETCOSTS + PLTES + MEDS + CNSME + DNTL + OHEAL.
-               DISPLAY COSTS.
-               DISPLAY "Here are your cost breakdowns".
+                   PETCOSTS + PLTES + MEDS + CNSME + DNTL + OHEAL +
+                   DEBTPMT.
                    COMPUTE FDTOTAL = (FDWK1 + FDWK2 + FDWK3 + FDWK4).
                    COMPUTE MAINCOSTS = RENT + INSRNCE + PWR + GAS +
                    MEDS + PLTES + OHEAL + DNTL.
                    COMPUTE MISCCSTS = CLOTH + ENTRTIN + HAIR + PHONE +
                    CNSME.
-               DISPLAY "total food:".
-               DISPLAY FDTOTAL.
-               DISPLAY "pet costs:".
-               DISPLAY PETCOSTS.
-               DISPLAY "Main costs (rent, insurance, power, gas,etc.):".
-               DISPLAY MAINCOSTS.
-               DISPLAY "Miscellaneous costs (clothes, fun, etc.):".
-               DISPLAY MISCCSTS.
-               DISPLAY "What you put in savings:".
-               DISPLAY SVINGS.
+               COMPUTE VAR-FDTOTAL   = FDTOTAL   - BUD-FDTOTAL.
+               COMPUTE VAR-MAINCOSTS = MAINCOSTS - BUD-MAINCOSTS.
+               COMPUTE VAR-MISCCSTS  = MISCCSTS  - BUD-MISCCSTS.
+               COMPUTE VAR-PETCOSTS  = PETCOSTS  - BUD-PETCOSTS.
+               COMPUTE VAR-DEBTPMT   = DEBTPMT   - BUD-DEBTPMT.
+               COMPUTE VAR-COSTS     = COSTS     - BUD-COSTS.
+               IF WS-IS-BATCH
+                   PERFORM 0325-REPORT-BREAKDOWN
+               ELSE
+                   DISPLAY "Alright, your total monthly costs are: "
+                   DISPLAY COSTS
+                   DISPLAY "Here are your cost breakdowns"
+                   DISPLAY "total food:"
+                   DISPLAY FDTOTAL " (budgeted " BUD-FDTOTAL
+                       ", variance " VAR-FDTOTAL ")"
+                   DISPLAY "pet costs:"
+                   DISPLAY PETCOSTS " (budgeted " BUD-PETCOSTS
+                       ", variance " VAR-PETCOSTS ")"
+                   DISPLAY
+                       "Main costs (rent, insurance, power, gas,etc.):"
+                   DISPLAY MAINCOSTS " (budgeted " BUD-MAINCOSTS
+                       ", variance " VAR-MAINCOSTS ")"
+                   DISPLAY "Miscellaneous costs (clothes, fun, etc.):"
+                   DISPLAY MISCCSTS " (budgeted " BUD-MISCCSTS
+                       ", variance " VAR-MISCCSTS ")"
+                   DISPLAY "Debt/loan payments:"
+                   DISPLAY DEBTPMT " (budgeted " BUD-DEBTPMT
+                       ", variance " VAR-DEBTPMT ")"
+                   DISPLAY "What you put in savings:"
+                   DISPLAY SVINGS
+                   DISPLAY "Total costs vs budget, variance:"
+                   DISPLAY VAR-COSTS
+               END-IF.
+
+           0325-REPORT-BREAKDOWN.
+               MOVE FDTOTAL     TO WS-FDTOTAL-EDIT.
+               MOVE BUD-FDTOTAL TO WS-BUD-FDTOTAL-EDIT.
+               MOVE MAINCOSTS     TO WS-MAINCOSTS-EDIT.
+               MOVE BUD-MAINCOSTS TO WS-BUD-MAINCOSTS-EDIT.
+               MOVE MISCCSTS     TO WS-MISCCSTS-EDIT.
+               MOVE BUD-MISCCSTS TO WS-BUD-MISCCSTS-EDIT.
+               MOVE PETCOSTS     TO WS-PETCOSTS-EDIT.
+               MOVE BUD-PETCOSTS TO WS-BUD-PETCOSTS-EDIT.
+               MOVE DEBTPMT     TO WS-DEBTPMT-EDIT.
+               MOVE BUD-DEBTPMT TO WS-BUD-DEBTPMT-EDIT.
+               MOVE COSTS     TO WS-COSTS-EDIT.
+               MOVE BUD-COSTS TO WS-BUD-COSTS-EDIT.
+               MOVE SPACES TO REPORT-RECORD.
+               STRING "Month " BUDGET-YR-MON
+                   " food=" WS-FDTOTAL-EDIT "/" WS-BUD-FDTOTAL-EDIT
+                   " main=" WS-MAINCOSTS-EDIT "/" WS-BUD-MAINCOSTS-EDIT
+                   " misc=" WS-MISCCSTS-EDIT "/" WS-BUD-MISCCSTS-EDIT
+                   " pets=" WS-PETCOSTS-EDIT "/" WS-BUD-PETCOSTS-EDIT
+                   " debt=" WS-DEBTPMT-EDIT "/" WS-BUD-DEBTPMT-EDIT
+                   " svings=" SVINGS
+                   " costs=" WS-COSTS-EDIT "/" WS-BUD-COSTS-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               END-STRING.
+               WRITE REPORT-RECORD.
+
       *What's left
            0400-LEFT.
-               DISPLAY "Now, let's see what's left over."
-                   COMPUTE LEFTOVER = HSEHLD - COSTS.
-               DISPLAY LEFTOVER.
-               DISPLAY "Left after the month".
-               DISPLAY "Okay you need at least roughly ", COSTS.
-               DISPLAY "per month to stay afloat.".
-               DISPLAY "And you will have ", LEFTOVER " leftover".
-      *        DISPLAY "left over.".
+               COMPUTE LEFTOVER = HSEHLD - COSTS.
+               IF WS-IS-BATCH
+                   PERFORM 0425-REPORT-LEFT
+               ELSE
+                   DISPLAY "Now, let's see what's left over."
+                   DISPLAY LEFTOVER
+                   DISPLAY "Left after the month"
+                   DISPLAY "Okay you need at least roughly ", COSTS
+                   DISPLAY "per month to stay afloat."
+                   DISPLAY "And you will have ", LEFTOVER " leftover"
+               END-IF.
+               PERFORM 0450-DEBT-PAYOFF
+                   VARYING WS-DEBT-SUB FROM 1 BY 1
+                   UNTIL WS-DEBT-SUB > NUMDEBTS.
+               PERFORM 0460-SAVINGS-GOAL.
+               PERFORM 0468-SAVE-HISTORY.
+               PERFORM 0470-EXPORT-CSV.
+
+           0425-REPORT-LEFT.
+               MOVE LEFTOVER TO WS-LEFTOVER-EDIT.
+               MOVE SPACES TO REPORT-RECORD.
+               STRING "Month " BUDGET-YR-MON
+                   " income=" HSEHLD
+                   " leftover=" WS-LEFTOVER-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               END-STRING.
+               WRITE REPORT-RECORD.
+
+      *simple payoff-month estimate for one debt, shown next to
+      *leftover so you can see how long each debt has left
+           0450-DEBT-PAYOFF.
+               IF DEBT-BAL(WS-DEBT-SUB) > 0
+                   IF DEBT-RATE(WS-DEBT-SUB) = 0
+                       IF DEBT-MINPMT(WS-DEBT-SUB) > 0
+                           COMPUTE WS-DEBT-MONTHS-OUT ROUNDED =
+                               DEBT-BAL(WS-DEBT-SUB) /
+                               DEBT-MINPMT(WS-DEBT-SUB)
+                           PERFORM 0455-EMIT-PAYOFF
+                       ELSE
+                           IF WS-IS-BATCH
+                               MOVE SPACES TO REPORT-RECORD
+                               STRING DEBT-NAME(WS-DEBT-SUB),
+                                   ": payment too low to cover "
+                                   "interest at this rate"
+                                   DELIMITED BY SIZE INTO REPORT-RECORD
+                               END-STRING
+                               WRITE REPORT-RECORD
+                           ELSE
+                               DISPLAY DEBT-NAME(WS-DEBT-SUB),
+                                   ": that payment won't even cover ",
+                                   "the interest at this rate"
+                           END-IF
+                       END-IF
+                   ELSE
+                       COMPUTE WS-DEBT-MONRATE =
+                           DEBT-RATE(WS-DEBT-SUB) / 1200
+                       COMPUTE WS-DEBT-NUMER =
+                           DEBT-BAL(WS-DEBT-SUB) * WS-DEBT-MONRATE
+                       IF DEBT-MINPMT(WS-DEBT-SUB) > WS-DEBT-NUMER
+                           COMPUTE WS-DEBT-DENOM =
+                               FUNCTION LOG(1 + WS-DEBT-MONRATE)
+                           COMPUTE WS-DEBT-MONTHS =
+                               FUNCTION LOG(DEBT-MINPMT(WS-DEBT-SUB) /
+                               (DEBT-MINPMT(WS-DEBT-SUB) -
+                               WS-DEBT-NUMER)) / WS-DEBT-DENOM
+                           COMPUTE WS-DEBT-MONTHS-OUT =
+                               WS-DEBT-MONTHS + 1
+                           PERFORM 0455-EMIT-PAYOFF
+                       ELSE
+                           IF WS-IS-BATCH
+                               MOVE SPACES TO REPORT-RECORD
+                               STRING DEBT-NAME(WS-DEBT-SUB),
+                                   ": payment too low to cover "
+                                   "interest at this rate"
+                                   DELIMITED BY SIZE INTO REPORT-RECORD
+                               END-STRING
+                               WRITE REPORT-RECORD
+                           ELSE
+                               DISPLAY DEBT-NAME(WS-DEBT-SUB),
+                                   ": that payment won't even cover ",
+                                   "the interest at this rate"
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
+           0455-EMIT-PAYOFF.
+               IF WS-IS-BATCH
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING DEBT-NAME(WS-DEBT-SUB),
+                       ": about ", WS-DEBT-MONTHS-OUT,
+                       " months left to pay off"
+                       DELIMITED BY SIZE INTO REPORT-RECORD
+                   END-STRING
+                   WRITE REPORT-RECORD
+               ELSE
+                   DISPLAY DEBT-NAME(WS-DEBT-SUB),
+                       ": about ", WS-DEBT-MONTHS-OUT,
+                       " months left to pay off"
+               END-IF.
+
+      *carries a positive leftover forward into a running savings-goal
+      *balance, checked against a target that's only asked for once
+           0460-SAVINGS-GOAL.
+               MOVE 'N' TO GOAL-SET.
+               MOVE 0 TO GOAL-TARGET.
+               MOVE 0 TO GOAL-BALANCE.
+               OPEN INPUT BUDGET-GOAL-FILE.
+               IF WS-GOAL-STATUS = "00"
+                   READ BUDGET-GOAL-FILE
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE BUDGET-GOAL-FILE
+               END-IF.
+               IF NOT GOAL-IS-SET AND NOT WS-IS-BATCH
+                   DISPLAY "You don't have a savings goal target set "
+                       "yet."
+                   DISPLAY "What's your savings goal target amount?"
+                   MOVE 999999.99 TO WS-EDIT-MAXVAL
+                   PERFORM 0205-VALIDATE-ENTRY
+                   MOVE WS-EDIT-NUMVAL TO GOAL-TARGET
+                   MOVE 'Y' TO GOAL-SET
+               END-IF.
+               IF LEFTOVER > 0
+                   ADD LEFTOVER TO GOAL-BALANCE
+               END-IF.
+               OPEN OUTPUT BUDGET-GOAL-FILE.
+               IF WS-GOAL-STATUS NOT = "00"
+                   DISPLAY "Could not save savings-goal balance, "
+                       "status " WS-GOAL-STATUS
+               ELSE
+                   WRITE GOAL-RECORD
+                   CLOSE BUDGET-GOAL-FILE
+               END-IF.
+               IF WS-IS-BATCH
+                   PERFORM 0465-REPORT-GOAL
+               ELSE
+                   IF GOAL-IS-SET
+                       DISPLAY "Savings goal progress: " GOAL-BALANCE
+                           " toward a target of " GOAL-TARGET
+                   ELSE
+                       DISPLAY "Running savings balance so far: "
+                           GOAL-BALANCE
+                   END-IF
+               END-IF.
+
+           0465-REPORT-GOAL.
+               MOVE GOAL-BALANCE TO WS-GOAL-BALANCE-EDIT.
+               MOVE GOAL-TARGET  TO WS-GOAL-TARGET-EDIT.
+               MOVE SPACES TO REPORT-RECORD.
+               STRING "Month " BUDGET-YR-MON
+                   " savings-goal-balance=" WS-GOAL-BALANCE-EDIT
+                   "/" WS-GOAL-TARGET-EDIT
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               END-STRING.
+               WRITE REPORT-RECORD.
+
+           0468-SAVE-HISTORY.
+               MOVE BUDGET-YR-MON TO HIST-YR-MON.
+               MOVE HSEHLD        TO HIST-HSEHLD.
+               MOVE COSTS         TO HIST-COSTS.
+               MOVE FDTOTAL       TO HIST-FDTOTAL.
+               MOVE MAINCOSTS     TO HIST-MAINCOSTS.
+               MOVE MISCCSTS      TO HIST-MISCCSTS.
+               MOVE PETCOSTS      TO HIST-PETCOSTS.
+               MOVE SVINGS        TO HIST-SVINGS.
+               MOVE LEFTOVER      TO HIST-LEFTOVER.
+               MOVE GOAL-BALANCE  TO HIST-GOAL-BALANCE.
+               OPEN I-O BUDGET-HISTORY-FILE.
+               IF WS-HIST-STATUS = "35"
+                   OPEN OUTPUT BUDGET-HISTORY-FILE
+                   CLOSE BUDGET-HISTORY-FILE
+                   OPEN I-O BUDGET-HISTORY-FILE
+               END-IF.
+               IF WS-HIST-STATUS NOT = "00"
+                   DISPLAY "Could not save this month's history, "
+                       "status " WS-HIST-STATUS
+               ELSE
+                   REWRITE HIST-RECORD
+                       INVALID KEY
+                       WRITE HIST-RECORD
+                           INVALID KEY
+                           DISPLAY "Could not save this month's "
+                               "history, status " WS-HIST-STATUS
+                       END-WRITE
+                   END-REWRITE
+                   CLOSE BUDGET-HISTORY-FILE
+               END-IF.
+
+      *optional CSV export of this month's breakdown, for pulling
+      *into a spreadsheet - batch mode exports every month since it
+      *has no one around to ask
+           0470-EXPORT-CSV.
+               IF WS-IS-BATCH
+                   PERFORM 0475-WRITE-CSV-LINE
+               ELSE
+                   DISPLAY "Export this month's numbers to CSV too? "
+                       "(y/n)"
+                   ACCEPT WS-CSV-ANS
+                   IF WS-CSV-ANS = "y"
+                       PERFORM 0475-WRITE-CSV-LINE
+                   END-IF
+               END-IF.
+
+           0475-WRITE-CSV-LINE.
+               MOVE FDTOTAL  TO WS-FDTOTAL-EDIT.
+               MOVE PETCOSTS TO WS-PETCOSTS-EDIT.
+               MOVE MAINCOSTS TO WS-MAINCOSTS-EDIT.
+               MOVE MISCCSTS TO WS-MISCCSTS-EDIT.
+               MOVE COSTS    TO WS-COSTS-EDIT.
+               MOVE LEFTOVER TO WS-LEFTOVER-EDIT.
+               MOVE SPACES TO CSV-RECORD.
+               STRING WS-FDTOTAL-EDIT "," WS-PETCOSTS-EDIT ","
+                   WS-MAINCOSTS-EDIT "," WS-MISCCSTS-EDIT ","
+                   SVINGS "," WS-COSTS-EDIT "," WS-LEFTOVER-EDIT
+                   DELIMITED BY SIZE INTO CSV-RECORD
+               END-STRING.
+               OPEN EXTEND BUDGET-CSV-FILE.
+               IF WS-CSV-STATUS = "35"
+                   OPEN OUTPUT BUDGET-CSV-FILE
+                   CLOSE BUDGET-CSV-FILE
+                   OPEN EXTEND BUDGET-CSV-FILE
+               END-IF.
+               IF WS-CSV-STATUS NOT = "00"
+                   DISPLAY "Could not export CSV line, status "
+                       WS-CSV-STATUS
+               ELSE
+                   WRITE CSV-RECORD
+                   CLOSE BUDGET-CSV-FILE
+               END-IF.
+
+      *unattended entry point - one BUDGET-TRANS-FILE record per
+      *month instead of interactive ACCEPTs, results routed to
+      *BUDGET-REPORT-FILE by 0300-BREAKDOWN/0400-LEFT instead of
+      *DISPLAY
+           0500-BATCH-ENTRY.
+               OPEN INPUT BUDGET-TRANS-FILE.
+               IF WS-TRANS-STATUS NOT = "00"
+                   DISPLAY "Could not open BUDGTRNS for batch entry, "
+                       "status " WS-TRANS-STATUS
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT BUDGET-REPORT-FILE.
+               IF WS-REPORT-STATUS NOT = "00"
+                   DISPLAY "Could not open BUDGRPT for batch output, "
+                       "status " WS-REPORT-STATUS
+                   CLOSE BUDGET-TRANS-FILE
+                   STOP RUN
+               END-IF.
+               PERFORM 0510-READ-TRANS.
+               PERFORM UNTIL WS-END-OF-TRANS
+                   PERFORM 0520-LOAD-TRANS-FIELDS
+                   PERFORM 0300-BREAKDOWN
+                   PERFORM 0400-LEFT
+                   PERFORM 0510-READ-TRANS
+               END-PERFORM.
+               CLOSE BUDGET-TRANS-FILE.
+               CLOSE BUDGET-REPORT-FILE.
+
+           0510-READ-TRANS.
+               READ BUDGET-TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+               END-READ.
+
+           0520-LOAD-TRANS-FIELDS.
+               MOVE TRANS-YR-MON     TO BUDGET-YR-MON.
+               MOVE TRANS-USER1      TO USER1.
+               MOVE TRANS-NUMEARNERS TO NUMEARNERS.
+               IF NUMEARNERS < 1
+                   MOVE 1 TO NUMEARNERS
+               END-IF.
+               MOVE 0 TO WS-HSEHLD-ACCUM.
+               PERFORM VARYING WS-EARNER-SUB FROM 1 BY 1
+                       UNTIL WS-EARNER-SUB > NUMEARNERS
+                   MOVE TRANS-EARNER-NAME(WS-EARNER-SUB)
+                       TO EARNER-NAME(WS-EARNER-SUB)
+                   MOVE TRANS-EARNER-AMT(WS-EARNER-SUB)
+                       TO EARNER-AMT(WS-EARNER-SUB)
+                   ADD TRANS-EARNER-AMT(WS-EARNER-SUB)
+                       TO WS-HSEHLD-ACCUM
+               END-PERFORM.
+               IF WS-HSEHLD-ACCUM > 9999
+                   DISPLAY "Warning: combined household income ",
+                       WS-HSEHLD-ACCUM, " is too big to fit - "
+                       "capping at 9999"
+                   MOVE 9999 TO HSEHLD
+               ELSE
+                   MOVE WS-HSEHLD-ACCUM TO HSEHLD
+               END-IF.
+               MOVE TRANS-RENT       TO RENT.
+               MOVE TRANS-PHONE      TO PHONE.
+               MOVE TRANS-PWR        TO PWR.
+               MOVE TRANS-INTNET     TO INTNET.
+               MOVE TRANS-FDWK1      TO FDWK1.
+               MOVE TRANS-FDWK2      TO FDWK2.
+               MOVE TRANS-FDWK3      TO FDWK3.
+               MOVE TRANS-FDWK4      TO FDWK4.
+               MOVE TRANS-SVINGS     TO SVINGS.
+               MOVE TRANS-INSRNCE    TO INSRNCE.
+               MOVE TRANS-CAR        TO CAR.
+               MOVE TRANS-PLTES      TO PLTES.
+               MOVE TRANS-GAS        TO GAS.
+               MOVE TRANS-CLOTH      TO CLOTH.
+               MOVE TRANS-HAIR       TO HAIR.
+               MOVE TRANS-CNSME      TO CNSME.
+               MOVE TRANS-DNTL       TO DNTL.
+               MOVE TRANS-MEDS       TO MEDS.
+               MOVE TRANS-OHEAL      TO OHEAL.
+               MOVE TRANS-ENTRTIN    TO ENTRTIN.
+               MOVE TRANS-PETS       TO PETS.
+               MOVE TRANS-PETFOOD    TO PETFOOD.
+               MOVE TRANS-GROOMING   TO GROOMING.
+               MOVE TRANS-VET        TO VET.
+               MOVE TRANS-TRAINING   TO TRAINING.
+               MOVE TRANS-BUD-FDTOTAL   TO BUD-FDTOTAL.
+               MOVE TRANS-BUD-MAINCOSTS TO BUD-MAINCOSTS.
+               MOVE TRANS-BUD-MISCCSTS  TO BUD-MISCCSTS.
+               MOVE TRANS-BUD-PETCOSTS  TO BUD-PETCOSTS.
+               MOVE TRANS-BUD-DEBTPMT   TO BUD-DEBTPMT.
+               MOVE TRANS-NUMDEBTS      TO NUMDEBTS.
+               IF NUMDEBTS < 1
+                   MOVE 1 TO NUMDEBTS
+               END-IF.
+               IF NUMDEBTS > 5
+                   MOVE 5 TO NUMDEBTS
+               END-IF.
+               MOVE 0 TO WS-DEBTPMT-ACCUM.
+               PERFORM VARYING WS-DEBT-SUB FROM 1 BY 1
+                       UNTIL WS-DEBT-SUB > NUMDEBTS
+                   MOVE TRANS-DEBT-NAME(WS-DEBT-SUB)
+                       TO DEBT-NAME(WS-DEBT-SUB)
+                   MOVE TRANS-DEBT-BAL(WS-DEBT-SUB)
+                       TO DEBT-BAL(WS-DEBT-SUB)
+                   MOVE TRANS-DEBT-MINPMT(WS-DEBT-SUB)
+                       TO DEBT-MINPMT(WS-DEBT-SUB)
+                   MOVE TRANS-DEBT-RATE(WS-DEBT-SUB)
+                       TO DEBT-RATE(WS-DEBT-SUB)
+                   ADD TRANS-DEBT-MINPMT(WS-DEBT-SUB)
+                       TO WS-DEBTPMT-ACCUM
+               END-PERFORM.
+               IF WS-DEBTPMT-ACCUM > 9999.99
+                   DISPLAY "Warning: combined debt payments ",
+                       WS-DEBTPMT-ACCUM, " too big to fit - "
+                       "capping at 9999.99"
+                   MOVE 9999.99 TO DEBTPMT
+               ELSE
+                   MOVE WS-DEBTPMT-ACCUM TO DEBTPMT
+               END-IF.
+               COMPUTE BUD-COSTS = BUD-FDTOTAL + BUD-MAINCOSTS +
+                   BUD-MISCCSTS + BUD-PETCOSTS + BUD-DEBTPMT + SVINGS.
            END PROGRAM BUDGET.
\ No newline at end of file
