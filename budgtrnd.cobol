@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUDGTRND.
+       AUTHOR. SPEAKER
+      *reads BUDGET-HISTORY and shows how things are trending
+      *month over month instead of one month at a time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUDGET-HISTORY-FILE ASSIGN TO "BUDGHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-YR-MON
+               FILE STATUS IS WS-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUDGET-HISTORY-FILE.
+       01  HIST-RECORD.
+           05 HIST-YR-MON      PIC 9(6).
+           05 HIST-HSEHLD      PIC 9999.
+           05 HIST-COSTS       PIC 9999V99.
+           05 HIST-FDTOTAL     PIC 999V99.
+           05 HIST-MAINCOSTS   PIC 9999V99.
+           05 HIST-MISCCSTS    PIC 999V9.
+           05 HIST-PETCOSTS    PIC 999V99.
+           05 HIST-SVINGS      PIC 999.
+           05 HIST-LEFTOVER    PIC S999V999.
+           05 HIST-GOAL-BALANCE PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-HIST-STATUS   PIC XX.
+       01 WS-EOF-FLAG      PIC X VALUE 'N'.
+          88 WS-END-OF-HISTORY VALUE 'Y'.
+       01 WS-FIRST-RECORD  PIC X VALUE 'Y'.
+          88 WS-IS-FIRST-RECORD VALUE 'Y'.
+       01 WS-PRIOR-COSTS     PIC 9999V99.
+       01 WS-PRIOR-MAINCOSTS PIC 9999V99.
+       01 WS-PRIOR-MISCCSTS  PIC 999V9.
+       01 WS-PRIOR-LEFTOVER  PIC S999V999.
+       01 WS-DELTA-COSTS     PIC S9999V99.
+       01 WS-DELTA-MAINCOSTS PIC S9999V99.
+       01 WS-DELTA-MISCCSTS  PIC S999V9.
+
+       PROCEDURE DIVISION.
+           0100-START-HERE.
+               DISPLAY "Budget trend/variance report".
+               DISPLAY "=============================".
+               OPEN INPUT BUDGET-HISTORY-FILE.
+               IF WS-HIST-STATUS NOT = "00"
+                   DISPLAY "No budget history found yet."
+                   STOP RUN
+               END-IF.
+               PERFORM 0200-READ-NEXT.
+               PERFORM UNTIL WS-END-OF-HISTORY
+                   PERFORM 0300-SHOW-MONTH
+                   PERFORM 0200-READ-NEXT
+               END-PERFORM.
+               CLOSE BUDGET-HISTORY-FILE.
+               STOP RUN.
+
+           0200-READ-NEXT.
+               READ BUDGET-HISTORY-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+               END-READ.
+
+           0300-SHOW-MONTH.
+               DISPLAY " ".
+               DISPLAY "Month: " HIST-YR-MON.
+               DISPLAY "  Costs:      " HIST-COSTS.
+               DISPLAY "  Main costs: " HIST-MAINCOSTS.
+               DISPLAY "  Misc costs: " HIST-MISCCSTS.
+               DISPLAY "  Leftover:   " HIST-LEFTOVER.
+               DISPLAY "  Savings goal balance: " HIST-GOAL-BALANCE.
+               IF HIST-LEFTOVER < 0
+                   DISPLAY "  ** WARNING: leftover was negative "
+                       "this month **"
+               END-IF.
+               IF WS-IS-FIRST-RECORD
+                   MOVE 'N' TO WS-FIRST-RECORD
+               ELSE
+                   COMPUTE WS-DELTA-COSTS =
+                       HIST-COSTS - WS-PRIOR-COSTS
+                   COMPUTE WS-DELTA-MAINCOSTS =
+                       HIST-MAINCOSTS - WS-PRIOR-MAINCOSTS
+                   COMPUTE WS-DELTA-MISCCSTS =
+                       HIST-MISCCSTS - WS-PRIOR-MISCCSTS
+                   DISPLAY "  Change in costs vs prior month:      "
+                       WS-DELTA-COSTS
+                   DISPLAY "  Change in main costs vs prior month: "
+                       WS-DELTA-MAINCOSTS
+                   DISPLAY "  Change in misc costs vs prior month: "
+                       WS-DELTA-MISCCSTS
+               END-IF.
+               MOVE HIST-COSTS     TO WS-PRIOR-COSTS.
+               MOVE HIST-MAINCOSTS TO WS-PRIOR-MAINCOSTS.
+               MOVE HIST-MISCCSTS  TO WS-PRIOR-MISCCSTS.
+               MOVE HIST-LEFTOVER  TO WS-PRIOR-LEFTOVER.
+           END PROGRAM BUDGTRND.
